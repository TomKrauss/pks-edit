@@ -0,0 +1,84 @@
+000100***************************************************************
+000200* COBFVAL                                                     *
+000300*                                                             *
+000400* Computes the future value of a present amount given the     *
+000500* periodic growth rate and the term, and returns the result   *
+000600* to the caller together with a structured return code        *
+000700* describing what happened.                                   *
+000800*                                                             *
+000900* MODIFICATION HISTORY                                        *
+001000*   DATE       BY   DESCRIPTION                                *
+001100*   08/08/26   TWK  ORIGINAL PROGRAM                           *
+001110*   08/09/26   TWK  REJECT NON-NUMERIC AMOUNT/RATE/TERM DATA    *
+001120*                   AS CALC-RC-BAD-INPUT INSTEAD OF LETTING IT   *
+001130*                   FALL THROUGH TO THE MISSING-PARM EDITS       *
+001200***************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.     COBFVAL.
+001500 AUTHOR.         T W KRAUSS.
+001600 INSTALLATION.   FINANCIAL SYSTEMS.
+001700 DATE-WRITTEN.   08/08/26.
+001800 DATE-COMPILED.  08/08/26.
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  CALC-WORK-FIELDS.
+002250     05  FV-BASE-FACTOR              PIC 9(03)V9(04).
+002300     05  FV-GROWTH-FACTOR            PIC 9(09)V9(09).
+002400 LINKAGE SECTION.
+002500 01  FV-AMOUNT                       PIC 9(09)V99.
+002600 01  FV-RATE                         PIC 9(03)V9(04).
+002700 01  FV-TERM                         PIC 9(03).
+002800 01  FV-RESULT                       PIC 9(09)V99.
+002900 COPY CALCRC REPLACING CALC-RETURN-CODE BY FV-RETURN-CODE.
+003000 PROCEDURE DIVISION USING FV-AMOUNT FV-RATE FV-TERM
+003100                          FV-RESULT FV-RETURN-CODE.
+003200***************************************************************
+003300* 0000-MAINLINE - EDIT THE INPUT, COMPUTE THE FUTURE VALUE    *
+003400***************************************************************
+003500 0000-MAINLINE.
+003600     SET CALC-RC-OK TO TRUE.
+003700     MOVE 0000 TO CALC-REASON-CODE.
+003800     MOVE SPACES TO CALC-REASON-TEXT.
+003900     MOVE 0 TO FV-RESULT.
+003910     IF FV-AMOUNT NOT NUMERIC
+003920        OR FV-RATE NOT NUMERIC
+003930        OR FV-TERM NOT NUMERIC
+003940         SET CALC-RC-BAD-INPUT TO TRUE
+003950         MOVE 0302 TO CALC-REASON-CODE
+003960         MOVE "INPUT CONTAINS NON-NUMERIC DATA" TO
+003970                 CALC-REASON-TEXT
+003980         GO TO 9999-EXIT.
+004000     IF FV-AMOUNT = 0
+004100         SET CALC-RC-MISSING-PARM TO TRUE
+004200         MOVE 0301 TO CALC-REASON-CODE
+004300         MOVE "PRESENT AMOUNT NOT SUPPLIED" TO CALC-REASON-TEXT
+004400         GO TO 9999-EXIT.
+004500     PERFORM 1000-CALC-FUTURE-VALUE THRU 1000-EXIT.
+004600     GO TO 9999-EXIT.
+004700***************************************************************
+004800* 1000-CALC-FUTURE-VALUE - AMOUNT * ((1 + RATE) ** TERM)      *
+004900***************************************************************
+005000 1000-CALC-FUTURE-VALUE.
+005050     COMPUTE FV-BASE-FACTOR = 1 + FV-RATE.
+005100     COMPUTE FV-GROWTH-FACTOR ROUNDED =
+005200             FV-BASE-FACTOR ** FV-TERM
+005300         ON SIZE ERROR
+005400             SET CALC-RC-OVERFLOW TO TRUE
+005500             MOVE 0398 TO CALC-REASON-CODE
+005600             MOVE "GROWTH FACTOR COMPUTATION OVERFLOW" TO
+005700                     CALC-REASON-TEXT
+005800             GO TO 1000-EXIT.
+005900     COMPUTE FV-RESULT ROUNDED = FV-AMOUNT * FV-GROWTH-FACTOR
+006000         ON SIZE ERROR
+006100             SET CALC-RC-OVERFLOW TO TRUE
+006200             MOVE 0399 TO CALC-REASON-CODE
+006300             MOVE "FUTURE VALUE COMPUTATION OVERFLOW" TO
+006400                     CALC-REASON-TEXT.
+006500 1000-EXIT.
+006600     EXIT.
+006700***************************************************************
+006800* 9999-EXIT - COMMON RETURN POINT                             *
+006900***************************************************************
+007000 9999-EXIT.
+007100     EXIT PROGRAM.
