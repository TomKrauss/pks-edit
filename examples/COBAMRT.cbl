@@ -0,0 +1,157 @@
+000100***************************************************************
+000200* COBAMRT                                                     *
+000300*                                                             *
+000400* Builds a full period-by-period amortization schedule for a  *
+000500* loan -- the level payment plus, for every period, the       *
+000600* principal, interest and remaining balance -- and returns it *
+000700* to the caller in the CALCAMRT linkage table so the schedule *
+000800* can be written to the report file instead of being built up *
+000900* by hand from a single COBLOAN result.                       *
+001000*                                                             *
+001100* MODIFICATION HISTORY                                        *
+001200*   DATE       BY   DESCRIPTION                                *
+001300*   08/08/26   TWK  ORIGINAL PROGRAM                           *
+001310*   08/09/26   TWK  REJECT NON-NUMERIC AMOUNT/RATE/TERM DATA    *
+001320*                   AS CALC-RC-BAD-INPUT INSTEAD OF LETTING IT   *
+001330*                   FALL THROUGH TO THE MISSING-PARM EDITS       *
+001400***************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID.     COBAMRT.
+001700 AUTHOR.         T W KRAUSS.
+001800 INSTALLATION.   FINANCIAL SYSTEMS.
+001900 DATE-WRITTEN.   08/08/26.
+002000 DATE-COMPILED.  08/08/26.
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  CALC-WORK-FIELDS.
+002450     05  AM-BASE-FACTOR              PIC 9(03)V9(04).
+002460     05  AM-NEG-TERM                 PIC S9(03).
+002500     05  AM-DISCOUNT-FACTOR          PIC 9(09)V9(09).
+002600     05  AM-ANNUITY-FACTOR           PIC 9(09)V9(09).
+002700     05  AM-WORK-BALANCE             PIC S9(09)V99.
+002800     05  AM-WORK-INTEREST            PIC 9(09)V99.
+002900     05  AM-WORK-PRINCIPAL           PIC 9(09)V99.
+003000     05  AM-PERIOD-NBR               PIC 9(03) COMP.
+003100 LINKAGE SECTION.
+003200 COPY CALCAMRT.
+003300 COPY CALCRC REPLACING CALC-RETURN-CODE BY AM-RETURN-CODE.
+003400 PROCEDURE DIVISION USING CALC-AMRT-LINKAGE AM-RETURN-CODE.
+003500***************************************************************
+003600* 0000-MAINLINE - EDIT THE INPUT, BUILD THE SCHEDULE          *
+003700***************************************************************
+003800 0000-MAINLINE.
+003900     SET CALC-RC-OK TO TRUE.
+004000     MOVE 0000 TO CALC-REASON-CODE.
+004100     MOVE SPACES TO CALC-REASON-TEXT.
+004200     MOVE 0 TO CALC-AMRT-PAYMENT.
+004300     MOVE 0 TO CALC-AMRT-PERIODS-USED.
+004310     IF CALC-AMRT-AMOUNT NOT NUMERIC
+004320        OR CALC-AMRT-RATE NOT NUMERIC
+004330        OR CALC-AMRT-TERM NOT NUMERIC
+004340         SET CALC-RC-BAD-INPUT TO TRUE
+004350         MOVE 0504 TO CALC-REASON-CODE
+004360         MOVE "INPUT CONTAINS NON-NUMERIC DATA" TO
+004370                 CALC-REASON-TEXT
+004380         GO TO 9999-EXIT.
+004400     IF CALC-AMRT-AMOUNT = 0
+004500         SET CALC-RC-MISSING-PARM TO TRUE
+004600         MOVE 0501 TO CALC-REASON-CODE
+004700         MOVE "LOAN AMOUNT NOT SUPPLIED" TO CALC-REASON-TEXT
+004800         GO TO 9999-EXIT.
+004900     IF CALC-AMRT-TERM = 0
+005000         SET CALC-RC-MISSING-PARM TO TRUE
+005100         MOVE 0502 TO CALC-REASON-CODE
+005200         MOVE "NUMBER OF PERIODS NOT SUPPLIED" TO
+005300                 CALC-REASON-TEXT
+005400         GO TO 9999-EXIT.
+005500     IF CALC-AMRT-TERM > 360
+005600         SET CALC-RC-OVERFLOW TO TRUE
+005700         MOVE 0503 TO CALC-REASON-CODE
+005800         MOVE "TERM EXCEEDS MAXIMUM SCHEDULE LENGTH" TO
+005900                 CALC-REASON-TEXT
+006000         GO TO 9999-EXIT.
+006100     PERFORM 1000-CALC-PAYMENT THRU 1000-EXIT.
+006200     IF NOT CALC-RC-OK
+006300         GO TO 9999-EXIT.
+006400     MOVE CALC-AMRT-AMOUNT TO AM-WORK-BALANCE.
+006500     PERFORM 2000-BUILD-PERIOD THRU 2000-EXIT
+006600         VARYING AM-PERIOD-NBR FROM 1 BY 1
+006700         UNTIL AM-PERIOD-NBR > CALC-AMRT-TERM.
+006800     GO TO 9999-EXIT.
+006900***************************************************************
+007000* 1000-CALC-PAYMENT - LEVEL PAYMENT FOR THE FULL SCHEDULE     *
+007100***************************************************************
+007200 1000-CALC-PAYMENT.
+007300     IF CALC-AMRT-RATE = 0
+007400         PERFORM 1100-CALC-LEVEL-PAYMENT THRU 1100-EXIT
+007500     ELSE
+007600         PERFORM 1200-CALC-AMORTIZED-PAYMENT THRU 1200-EXIT.
+007700 1000-EXIT.
+007800     EXIT.
+007900***************************************************************
+008000* 1100-CALC-LEVEL-PAYMENT - ZERO RATE, PAYMENT = AMOUNT/TERM  *
+008100***************************************************************
+008200 1100-CALC-LEVEL-PAYMENT.
+008300     COMPUTE CALC-AMRT-PAYMENT ROUNDED =
+008400             CALC-AMRT-AMOUNT / CALC-AMRT-TERM
+008500         ON SIZE ERROR
+008600             SET CALC-RC-OVERFLOW TO TRUE
+008700             MOVE 0598 TO CALC-REASON-CODE
+008800             MOVE "PAYMENT COMPUTATION OVERFLOW" TO
+008900                     CALC-REASON-TEXT.
+009000 1100-EXIT.
+009100     EXIT.
+009200***************************************************************
+009300* 1200-CALC-AMORTIZED-PAYMENT                                 *
+009400*     PAYMENT = AMOUNT * RATE / (1 - (1 + RATE) ** -TERM)     *
+009500***************************************************************
+009600 1200-CALC-AMORTIZED-PAYMENT.
+009700     COMPUTE AM-BASE-FACTOR = 1 + CALC-AMRT-RATE.
+009800     COMPUTE AM-NEG-TERM = 0 - CALC-AMRT-TERM.
+009900     COMPUTE AM-DISCOUNT-FACTOR ROUNDED =
+010000             AM-BASE-FACTOR ** AM-NEG-TERM
+010100         ON SIZE ERROR
+010200             SET CALC-RC-OVERFLOW TO TRUE
+010300             MOVE 0599 TO CALC-REASON-CODE
+010400             MOVE "DISCOUNT FACTOR COMPUTATION OVERFLOW" TO
+010500                     CALC-REASON-TEXT
+010600             GO TO 1200-EXIT.
+010700     COMPUTE AM-ANNUITY-FACTOR ROUNDED = 1 - AM-DISCOUNT-FACTOR.
+010800     COMPUTE CALC-AMRT-PAYMENT ROUNDED =
+010900             (CALC-AMRT-AMOUNT * CALC-AMRT-RATE) /
+011000             AM-ANNUITY-FACTOR
+011100         ON SIZE ERROR
+011200             SET CALC-RC-OVERFLOW TO TRUE
+011300             MOVE 0597 TO CALC-REASON-CODE
+011400             MOVE "PAYMENT COMPUTATION OVERFLOW" TO
+011500                     CALC-REASON-TEXT.
+011600 1200-EXIT.
+011700     EXIT.
+011800***************************************************************
+011900* 2000-BUILD-PERIOD - ONE LINE OF THE PAYOFF SCHEDULE         *
+012000***************************************************************
+012100 2000-BUILD-PERIOD.
+012200     COMPUTE AM-WORK-INTEREST ROUNDED =
+012300             AM-WORK-BALANCE * CALC-AMRT-RATE.
+012400     COMPUTE AM-WORK-PRINCIPAL ROUNDED =
+012500             CALC-AMRT-PAYMENT - AM-WORK-INTEREST.
+012600     COMPUTE AM-WORK-BALANCE ROUNDED =
+012700             AM-WORK-BALANCE - AM-WORK-PRINCIPAL.
+012800     SET CALC-AMRT-IX TO AM-PERIOD-NBR.
+012900     MOVE AM-PERIOD-NBR     TO
+012910             CALC-AMRT-PERIOD-NBR (CALC-AMRT-IX).
+013000     MOVE AM-WORK-PRINCIPAL TO
+013010             CALC-AMRT-PRINCIPAL (CALC-AMRT-IX).
+013100     MOVE AM-WORK-INTEREST  TO
+013110             CALC-AMRT-INTEREST (CALC-AMRT-IX).
+013200     MOVE AM-WORK-BALANCE   TO
+013210             CALC-AMRT-BALANCE (CALC-AMRT-IX).
+013300     MOVE AM-PERIOD-NBR TO CALC-AMRT-PERIODS-USED.
+013400 2000-EXIT.
+013500     EXIT.
+013600***************************************************************
+013700* 9999-EXIT - COMMON RETURN POINT                             *
+013800***************************************************************
+013900 9999-EXIT.
+014000     EXIT PROGRAM.
