@@ -0,0 +1,111 @@
+000100***************************************************************
+000200* COBPMT                                                      *
+000300*                                                             *
+000400* Computes the level periodic payment amount that amortizes a *
+000500* loan given the principal, the periodic rate and the number  *
+000600* of periods, and returns the result to the caller together   *
+000700* with a structured return code describing what happened.     *
+000800*                                                             *
+000900* MODIFICATION HISTORY                                        *
+001000*   DATE       BY   DESCRIPTION                                *
+001100*   08/08/26   TWK  ORIGINAL PROGRAM                           *
+001110*   08/09/26   TWK  REJECT NON-NUMERIC AMOUNT/RATE/TERM DATA    *
+001120*                   AS CALC-RC-BAD-INPUT INSTEAD OF LETTING IT   *
+001130*                   FALL THROUGH TO THE MISSING-PARM EDITS       *
+001200***************************************************************
+001300 IDENTIFICATION DIVISION.
+001400 PROGRAM-ID.     COBPMT.
+001500 AUTHOR.         T W KRAUSS.
+001600 INSTALLATION.   FINANCIAL SYSTEMS.
+001700 DATE-WRITTEN.   08/08/26.
+001800 DATE-COMPILED.  08/08/26.
+001900 ENVIRONMENT DIVISION.
+002000 DATA DIVISION.
+002100 WORKING-STORAGE SECTION.
+002200 01  CALC-WORK-FIELDS.
+002250     05  PM-BASE-FACTOR              PIC 9(03)V9(04).
+002260     05  PM-NEG-TERM                 PIC S9(03).
+002300     05  PM-DISCOUNT-FACTOR          PIC 9(09)V9(09).
+002400     05  PM-ANNUITY-FACTOR           PIC 9(09)V9(09).
+002500 LINKAGE SECTION.
+002600 01  PM-AMOUNT                       PIC 9(09)V99.
+002700 01  PM-RATE                         PIC 9(03)V9(04).
+002800 01  PM-TERM                         PIC 9(03).
+002900 01  PM-RESULT                       PIC 9(09)V99.
+003000 COPY CALCRC REPLACING CALC-RETURN-CODE BY PM-RETURN-CODE.
+003100 PROCEDURE DIVISION USING PM-AMOUNT PM-RATE PM-TERM
+003200                          PM-RESULT PM-RETURN-CODE.
+003300***************************************************************
+003400* 0000-MAINLINE - EDIT THE INPUT, COMPUTE THE PAYMENT AMOUNT  *
+003500***************************************************************
+003600 0000-MAINLINE.
+003700     SET CALC-RC-OK TO TRUE.
+003800     MOVE 0000 TO CALC-REASON-CODE.
+003900     MOVE SPACES TO CALC-REASON-TEXT.
+004000     MOVE 0 TO PM-RESULT.
+004010     IF PM-AMOUNT NOT NUMERIC
+004020        OR PM-RATE NOT NUMERIC
+004030        OR PM-TERM NOT NUMERIC
+004040         SET CALC-RC-BAD-INPUT TO TRUE
+004050         MOVE 0403 TO CALC-REASON-CODE
+004060         MOVE "INPUT CONTAINS NON-NUMERIC DATA" TO
+004070                 CALC-REASON-TEXT
+004080         GO TO 9999-EXIT.
+004100     IF PM-AMOUNT = 0
+004200         SET CALC-RC-MISSING-PARM TO TRUE
+004300         MOVE 0401 TO CALC-REASON-CODE
+004400         MOVE "LOAN AMOUNT NOT SUPPLIED" TO CALC-REASON-TEXT
+004500         GO TO 9999-EXIT.
+004600     IF PM-TERM = 0
+004700         SET CALC-RC-MISSING-PARM TO TRUE
+004800         MOVE 0402 TO CALC-REASON-CODE
+004900         MOVE "NUMBER OF PERIODS NOT SUPPLIED" TO
+005000                 CALC-REASON-TEXT
+005100         GO TO 9999-EXIT.
+005200     IF PM-RATE = 0
+005300         PERFORM 2000-CALC-LEVEL-PAYMENT THRU 2000-EXIT
+005400     ELSE
+005500         PERFORM 1000-CALC-AMORTIZED-PAYMENT THRU 1000-EXIT.
+005600     GO TO 9999-EXIT.
+005700***************************************************************
+005800* 1000-CALC-AMORTIZED-PAYMENT                                 *
+005900*     PAYMENT = AMOUNT * RATE / (1 - (1 + RATE) ** -TERM)     *
+006000***************************************************************
+006100 1000-CALC-AMORTIZED-PAYMENT.
+006110     COMPUTE PM-BASE-FACTOR = 1 + PM-RATE.
+006120     COMPUTE PM-NEG-TERM = 0 - PM-TERM.
+006200     COMPUTE PM-DISCOUNT-FACTOR ROUNDED =
+006300             PM-BASE-FACTOR ** PM-NEG-TERM
+006400         ON SIZE ERROR
+006500             SET CALC-RC-OVERFLOW TO TRUE
+006600             MOVE 0498 TO CALC-REASON-CODE
+006700             MOVE "DISCOUNT FACTOR COMPUTATION OVERFLOW" TO
+006800                     CALC-REASON-TEXT
+006900             GO TO 1000-EXIT.
+007000     COMPUTE PM-ANNUITY-FACTOR ROUNDED = 1 - PM-DISCOUNT-FACTOR.
+007100     COMPUTE PM-RESULT ROUNDED =
+007200             (PM-AMOUNT * PM-RATE) / PM-ANNUITY-FACTOR
+007300         ON SIZE ERROR
+007400             SET CALC-RC-OVERFLOW TO TRUE
+007500             MOVE 0499 TO CALC-REASON-CODE
+007600             MOVE "PAYMENT COMPUTATION OVERFLOW" TO
+007700                     CALC-REASON-TEXT.
+007800 1000-EXIT.
+007900     EXIT.
+008000***************************************************************
+008100* 2000-CALC-LEVEL-PAYMENT - ZERO RATE, PAYMENT = AMOUNT/TERM  *
+008200***************************************************************
+008300 2000-CALC-LEVEL-PAYMENT.
+008400     COMPUTE PM-RESULT ROUNDED = PM-AMOUNT / PM-TERM
+008500         ON SIZE ERROR
+008600             SET CALC-RC-OVERFLOW TO TRUE
+008700             MOVE 0497 TO CALC-REASON-CODE
+008800             MOVE "PAYMENT COMPUTATION OVERFLOW" TO
+008900                     CALC-REASON-TEXT.
+009000 2000-EXIT.
+009100     EXIT.
+009200***************************************************************
+009300* 9999-EXIT - COMMON RETURN POINT                             *
+009400***************************************************************
+009500 9999-EXIT.
+009600     EXIT PROGRAM.
