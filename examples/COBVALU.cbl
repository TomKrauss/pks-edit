@@ -0,0 +1,86 @@
+000100***************************************************************
+000200* COBVALU                                                     *
+000300*                                                             *
+000400* Computes the present value of a future amount given the     *
+000500* periodic discount rate and the term, and returns the result *
+000600* to the caller together with a structured return code        *
+000700* describing what happened.                                   *
+000800*                                                             *
+000900* MODIFICATION HISTORY                                        *
+001000*   DATE       BY   DESCRIPTION                                *
+001100*   08/08/26   TWK  ORIGINAL PROGRAM                           *
+001200*   08/08/26   TWK  CHANGED CALL-FEEDBACK TO CALCRC RETURN     *
+001300*                   CODE STRUCTURE                             *
+001310*   08/09/26   TWK  REJECT NON-NUMERIC AMOUNT/RATE/TERM DATA    *
+001320*                   AS CALC-RC-BAD-INPUT INSTEAD OF LETTING IT   *
+001330*                   FALL THROUGH TO THE MISSING-PARM EDITS       *
+001400***************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID.     COBVALU.
+001700 AUTHOR.         T W KRAUSS.
+001800 INSTALLATION.   FINANCIAL SYSTEMS.
+001900 DATE-WRITTEN.   08/08/26.
+002000 DATE-COMPILED.  08/08/26.
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  CALC-WORK-FIELDS.
+002450     05  PV-BASE-FACTOR              PIC 9(03)V9(04).
+002500     05  PV-DISCOUNT-FACTOR          PIC 9(09)V9(09).
+002600 LINKAGE SECTION.
+002700 01  PV-AMOUNT                       PIC 9(09)V99.
+002800 01  PV-RATE                         PIC 9(03)V9(04).
+002900 01  PV-TERM                         PIC 9(03).
+003000 01  PV-RESULT                       PIC 9(09)V99.
+003100 COPY CALCRC REPLACING CALC-RETURN-CODE BY PV-RETURN-CODE.
+003200 PROCEDURE DIVISION USING PV-AMOUNT PV-RATE PV-TERM
+003300                          PV-RESULT PV-RETURN-CODE.
+003400***************************************************************
+003500* 0000-MAINLINE - EDIT THE INPUT, COMPUTE THE PRESENT VALUE   *
+003600***************************************************************
+003700 0000-MAINLINE.
+003800     SET CALC-RC-OK TO TRUE.
+003900     MOVE 0000 TO CALC-REASON-CODE.
+004000     MOVE SPACES TO CALC-REASON-TEXT.
+004100     MOVE 0 TO PV-RESULT.
+004110     IF PV-AMOUNT NOT NUMERIC
+004120        OR PV-RATE NOT NUMERIC
+004130        OR PV-TERM NOT NUMERIC
+004140         SET CALC-RC-BAD-INPUT TO TRUE
+004150         MOVE 0202 TO CALC-REASON-CODE
+004160         MOVE "INPUT CONTAINS NON-NUMERIC DATA" TO
+004170                 CALC-REASON-TEXT
+004180         GO TO 9999-EXIT.
+004200     IF PV-AMOUNT = 0
+004300         SET CALC-RC-MISSING-PARM TO TRUE
+004400         MOVE 0201 TO CALC-REASON-CODE
+004500         MOVE "FUTURE AMOUNT NOT SUPPLIED" TO CALC-REASON-TEXT
+004600         GO TO 9999-EXIT.
+004700     PERFORM 1000-CALC-PRESENT-VALUE THRU 1000-EXIT.
+004800     GO TO 9999-EXIT.
+004900***************************************************************
+005000* 1000-CALC-PRESENT-VALUE - AMOUNT / ((1 + RATE) ** TERM)     *
+005100***************************************************************
+005200 1000-CALC-PRESENT-VALUE.
+005210     COMPUTE PV-BASE-FACTOR = 1 + PV-RATE.
+005300     COMPUTE PV-DISCOUNT-FACTOR ROUNDED =
+005400             PV-BASE-FACTOR ** PV-TERM
+005500         ON SIZE ERROR
+005600             SET CALC-RC-OVERFLOW TO TRUE
+005700             MOVE 0298 TO CALC-REASON-CODE
+005800             MOVE "DISCOUNT FACTOR COMPUTATION OVERFLOW" TO
+005900                     CALC-REASON-TEXT
+006000             GO TO 1000-EXIT.
+006100     COMPUTE PV-RESULT ROUNDED = PV-AMOUNT / PV-DISCOUNT-FACTOR
+006200         ON SIZE ERROR
+006300             SET CALC-RC-OVERFLOW TO TRUE
+006400             MOVE 0299 TO CALC-REASON-CODE
+006500             MOVE "PRESENT VALUE COMPUTATION OVERFLOW" TO
+006600                     CALC-REASON-TEXT.
+006700 1000-EXIT.
+006800     EXIT.
+006900***************************************************************
+007000* 9999-EXIT - COMMON RETURN POINT                             *
+007100***************************************************************
+007200 9999-EXIT.
+007300     EXIT PROGRAM.
