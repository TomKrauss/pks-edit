@@ -0,0 +1,21 @@
+000100***************************************************************
+000200* CALCCMD                                                     *
+000300*                                                             *
+000400* Transaction command layout read by COBCALC from the CALCIN  *
+000500* file.  Carries a function code plus the amount/rate/term    *
+000600* parameters the calculation subprograms need, so a whole     *
+000700* batch of parameterized requests can be queued up and run    *
+000800* unattended instead of the program prompting a terminal for  *
+000900* each value.  COPY this member REPLACING CALC-COMMAND-AREA   *
+001000* BY the desired 01-level name wherever it is included.       *
+001100*                                                             *
+001200* MODIFICATION HISTORY                                        *
+001300*   DATE       BY   DESCRIPTION                                *
+001400*   08/08/26   TWK  ORIGINAL COPYBOOK                          *
+001500***************************************************************
+001600 01  CALC-COMMAND-AREA.
+001700     05  CALC-CMD-CODE               PIC X(10).
+001800     05  CALC-CMD-AMOUNT             PIC 9(09)V99.
+001900     05  CALC-CMD-RATE               PIC 9(03)V9(04).
+002000     05  CALC-CMD-TERM               PIC 9(03).
+002100     05  FILLER                      PIC X(49).
