@@ -0,0 +1,24 @@
+000100***************************************************************
+000200* CALCRC                                                      *
+000300*                                                             *
+000400* Structured return-code area shared by every COBCALC         *
+000500* calculation subprogram (COBLOAN, COBVALU, COBFVAL, COBPMT,  *
+000600* COBAMRT).  Replaces the old two-byte "OK"/not-"OK" feedback *
+000700* field with a return code, a numeric reason code and a short *
+000800* reason description the caller can log or display.           *
+000900*                                                             *
+001000* MODIFICATION HISTORY                                        *
+001100*   DATE       BY   DESCRIPTION                                *
+001200*   08/08/26   TWK  ORIGINAL COPYBOOK                          *
+001210*   08/09/26   TWK  DROPPED CALC-RC-SEVERE -- NO SUBPROGRAM     *
+001220*                   EVER SET IT, SO IT WAS DEAD CODE THAT COULD *
+001230*                   NEVER APPEAR ON A CALCRPT LINE               *
+001300***************************************************************
+001400 01  CALC-RETURN-CODE.
+001500     05  CALC-RC                     PIC 9(02)  COMP.
+001600         88  CALC-RC-OK                         VALUE 00.
+001700         88  CALC-RC-BAD-INPUT                  VALUE 04.
+001800         88  CALC-RC-MISSING-PARM               VALUE 08.
+001900         88  CALC-RC-OVERFLOW                   VALUE 12.
+002100     05  CALC-REASON-CODE            PIC 9(04)  COMP.
+002200     05  CALC-REASON-TEXT            PIC X(40).
