@@ -0,0 +1,27 @@
+000100***************************************************************
+000200* CALCAMRT                                                    *
+000300*                                                             *
+000400* Linkage area passed between COBCALC and the COBAMRT         *
+000500* amortization subprogram.  COBCALC supplies the loan amount, *
+000600* rate and term; COBAMRT returns the level payment and the    *
+000700* period-by-period principal/interest/balance breakdown so    *
+000800* the full payoff schedule can be written to the report file  *
+000900* instead of being built up by hand from a single COBLOAN     *
+001000* result.                                                     *
+001100*                                                             *
+001200* MODIFICATION HISTORY                                        *
+001300*   DATE       BY   DESCRIPTION                                *
+001400*   08/08/26   TWK  ORIGINAL COPYBOOK                          *
+001500***************************************************************
+001600 01  CALC-AMRT-LINKAGE.
+001700     05  CALC-AMRT-AMOUNT            PIC 9(09)V99.
+001800     05  CALC-AMRT-RATE              PIC 9(03)V9(04).
+001900     05  CALC-AMRT-TERM              PIC 9(03).
+002000     05  CALC-AMRT-PAYMENT           PIC 9(09)V99.
+002100     05  CALC-AMRT-PERIODS-USED      PIC 9(03) COMP.
+002200     05  CALC-AMRT-SCHEDULE OCCURS 360 TIMES
+002300                            INDEXED BY CALC-AMRT-IX.
+002400         10  CALC-AMRT-PERIOD-NBR    PIC 9(03).
+002500         10  CALC-AMRT-PRINCIPAL     PIC 9(09)V99.
+002600         10  CALC-AMRT-INTEREST      PIC 9(09)V99.
+002700         10  CALC-AMRT-BALANCE       PIC S9(09)V99.
