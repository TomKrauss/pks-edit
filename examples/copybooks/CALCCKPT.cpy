@@ -0,0 +1,26 @@
+000100***************************************************************
+000200* CALCCKPT                                                    *
+000300*                                                             *
+000400* Checkpoint record written periodically to CALCCKPT so a     *
+000500* restarted run can skip the transactions it already finished *
+000600* instead of reprocessing the whole batch from record one.    *
+000700*                                                             *
+000800* MODIFICATION HISTORY                                        *
+000900*   DATE       BY   DESCRIPTION                                *
+001000*   08/08/26   TWK  ORIGINAL COPYBOOK                          *
+001050*   08/08/26   TWK  ADDED RUNNING CONTROL TOTALS SO A          *
+001060*                   RESTARTED RUN'S END-OF-RUN TOTALS STILL    *
+001070*                   RECONCILE AGAINST THE WHOLE FILE            *
+001100***************************************************************
+001200 01  CALC-CHECKPOINT-RECORD.
+001300     05  CKPT-RUN-DATE               PIC 9(08).
+001400     05  CKPT-LAST-RECORD-NBR        PIC 9(09).
+001410     05  CKPT-LOAN-COUNT             PIC 9(07).
+001420     05  CKPT-PVALUE-COUNT           PIC 9(07).
+001430     05  CKPT-FVALUE-COUNT           PIC 9(07).
+001440     05  CKPT-PMT-COUNT              PIC 9(07).
+001450     05  CKPT-AMRT-COUNT             PIC 9(07).
+001460     05  CKPT-PROCESSED-COUNT        PIC 9(07).
+001470     05  CKPT-FAILED-COUNT           PIC 9(07).
+001480     05  CKPT-REJECT-COUNT           PIC 9(07).
+001490     05  CKPT-CONTROL-COUNT          PIC 9(07).
