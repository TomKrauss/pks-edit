@@ -0,0 +1,31 @@
+000100***************************************************************
+000200* CALCRPT                                                     *
+000300*                                                             *
+000400* Session report record written to CALCRPT for every          *
+000500* calculation COBCALC performs -- the function invoked, the   *
+000600* parameters it was given and the computed result -- so month *
+000700* end reconciliation has a printed record instead of having   *
+000800* to trust the console log.                                   *
+001000*                                                             *
+001100* MODIFICATION HISTORY                                        *
+001200*   DATE       BY   DESCRIPTION                                *
+001300*   08/08/26   TWK  ORIGINAL COPYBOOK                          *
+001310*   08/09/26   TWK  GAVE RPT-RESULT A FLOATING SIGN SO A        *
+001320*                   NEGATIVE AMORTIZATION PAYOFF BALANCE PRINTS *
+001330*                   AS NEGATIVE INSTEAD OF SILENTLY UNSIGNED     *
+001400***************************************************************
+001500 01  CALC-REPORT-RECORD.
+001600     05  RPT-FUNCTION                PIC X(10).
+001700     05  FILLER                      PIC X(02) VALUE SPACES.
+001800     05  RPT-AMOUNT                  PIC ZZZ,ZZZ,ZZ9.99.
+001900     05  FILLER                      PIC X(02) VALUE SPACES.
+002000     05  RPT-RATE                    PIC ZZ9.9999.
+002100     05  FILLER                      PIC X(02) VALUE SPACES.
+002200     05  RPT-TERM                    PIC ZZ9.
+002300     05  FILLER                      PIC X(02) VALUE SPACES.
+002400     05  RPT-RESULT                  PIC -ZZ,ZZZ,ZZ9.99.
+002500     05  FILLER                      PIC X(02) VALUE SPACES.
+002600     05  RPT-RC                      PIC Z9.
+002700     05  FILLER                      PIC X(02) VALUE SPACES.
+002800     05  RPT-REASON-TEXT             PIC X(40).
+002900     05  FILLER                      PIC X(15) VALUE SPACES.
