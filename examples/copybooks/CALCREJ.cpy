@@ -0,0 +1,17 @@
+000100***************************************************************
+000200* CALCREJ                                                     *
+000300*                                                             *
+000400* Suspense record written to CALCREJ for every command        *
+000500* COBCALC could not process -- the original input plus the    *
+000600* reason it was rejected -- so the record can be reviewed,    *
+000700* corrected and resubmitted instead of just scrolling past on *
+000800* the console.                                                *
+000900*                                                             *
+001000* MODIFICATION HISTORY                                        *
+001100*   DATE       BY   DESCRIPTION                                *
+001200*   08/08/26   TWK  ORIGINAL COPYBOOK                          *
+001300***************************************************************
+001400 01  CALC-REJECT-RECORD.
+001500     05  REJ-ORIGINAL-COMMAND        PIC X(80).
+001600     05  FILLER                      PIC X(02) VALUE SPACES.
+001700     05  REJ-REASON-TEXT             PIC X(40).
