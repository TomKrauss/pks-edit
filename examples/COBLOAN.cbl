@@ -0,0 +1,89 @@
+000100***************************************************************
+000200* COBLOAN                                                     *
+000300*                                                             *
+000400* Computes the total amount due on a simple-interest loan     *
+000500* given the principal, the periodic rate and the term, and    *
+000600* returns the result to the caller together with a structured *
+000700* return code describing what happened.                      *
+000800*                                                             *
+000900* MODIFICATION HISTORY                                        *
+001000*   DATE       BY   DESCRIPTION                                *
+001100*   08/08/26   TWK  ORIGINAL PROGRAM                           *
+001200*   08/08/26   TWK  CHANGED CALL-FEEDBACK TO CALCRC RETURN     *
+001300*                   CODE STRUCTURE                             *
+001310*   08/09/26   TWK  REJECT NON-NUMERIC AMOUNT/RATE/TERM DATA    *
+001320*                   AS CALC-RC-BAD-INPUT INSTEAD OF LETTING IT   *
+001330*                   FALL THROUGH TO THE MISSING-PARM EDITS       *
+001400***************************************************************
+001500 IDENTIFICATION DIVISION.
+001600 PROGRAM-ID.     COBLOAN.
+001700 AUTHOR.         T W KRAUSS.
+001800 INSTALLATION.   FINANCIAL SYSTEMS.
+001900 DATE-WRITTEN.   08/08/26.
+002000 DATE-COMPILED.  08/08/26.
+002100 ENVIRONMENT DIVISION.
+002200 DATA DIVISION.
+002300 WORKING-STORAGE SECTION.
+002400 01  CALC-WORK-FIELDS.
+002500     05  LN-INTEREST-AMOUNT          PIC 9(09)V99.
+002600 LINKAGE SECTION.
+002700 01  LN-AMOUNT                       PIC 9(09)V99.
+002800 01  LN-RATE                         PIC 9(03)V9(04).
+002900 01  LN-TERM                         PIC 9(03).
+003000 01  LN-RESULT                       PIC 9(09)V99.
+003100 COPY CALCRC REPLACING CALC-RETURN-CODE BY LN-RETURN-CODE.
+003200 PROCEDURE DIVISION USING LN-AMOUNT LN-RATE LN-TERM
+003300                          LN-RESULT LN-RETURN-CODE.
+003400***************************************************************
+003500* 0000-MAINLINE - EDIT THE INPUT, COMPUTE THE PAYOFF AMOUNT   *
+003600***************************************************************
+003700 0000-MAINLINE.
+003800     SET CALC-RC-OK TO TRUE.
+003900     MOVE 0000 TO CALC-REASON-CODE.
+004000     MOVE SPACES TO CALC-REASON-TEXT.
+004100     MOVE 0 TO LN-RESULT.
+004110     IF LN-AMOUNT NOT NUMERIC
+004120        OR LN-RATE NOT NUMERIC
+004130        OR LN-TERM NOT NUMERIC
+004140         SET CALC-RC-BAD-INPUT TO TRUE
+004150         MOVE 0103 TO CALC-REASON-CODE
+004160         MOVE "INPUT CONTAINS NON-NUMERIC DATA" TO
+004170                 CALC-REASON-TEXT
+004180         GO TO 9999-EXIT.
+004200     IF LN-AMOUNT = 0
+004300         SET CALC-RC-MISSING-PARM TO TRUE
+004400         MOVE 0101 TO CALC-REASON-CODE
+004500         MOVE "LOAN AMOUNT NOT SUPPLIED" TO CALC-REASON-TEXT
+004600         GO TO 9999-EXIT.
+004700     IF LN-TERM = 0
+004800         SET CALC-RC-MISSING-PARM TO TRUE
+004900         MOVE 0102 TO CALC-REASON-CODE
+005000         MOVE "LOAN TERM NOT SUPPLIED" TO CALC-REASON-TEXT
+005100         GO TO 9999-EXIT.
+005200     PERFORM 1000-CALC-PAYOFF THRU 1000-EXIT.
+005300     GO TO 9999-EXIT.
+005400***************************************************************
+005500* 1000-CALC-PAYOFF - PRINCIPAL + (PRINCIPAL * RATE * TERM)    *
+005600***************************************************************
+005700 1000-CALC-PAYOFF.
+005800     COMPUTE LN-INTEREST-AMOUNT ROUNDED =
+005900             LN-AMOUNT * LN-RATE * LN-TERM
+006000         ON SIZE ERROR
+006100             SET CALC-RC-OVERFLOW TO TRUE
+006200             MOVE 0199 TO CALC-REASON-CODE
+006300             MOVE "INTEREST COMPUTATION OVERFLOW" TO
+006400                     CALC-REASON-TEXT
+006500             GO TO 1000-EXIT.
+006600     COMPUTE LN-RESULT ROUNDED = LN-AMOUNT + LN-INTEREST-AMOUNT
+006700         ON SIZE ERROR
+006800             SET CALC-RC-OVERFLOW TO TRUE
+006900             MOVE 0198 TO CALC-REASON-CODE
+007000             MOVE "LOAN PAYOFF COMPUTATION OVERFLOW" TO
+007100                     CALC-REASON-TEXT.
+007200 1000-EXIT.
+007300     EXIT.
+007400***************************************************************
+007500* 9999-EXIT - COMMON RETURN POINT                             *
+007600***************************************************************
+007700 9999-EXIT.
+007800     EXIT PROGRAM.
