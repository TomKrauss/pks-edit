@@ -1,69 +1,535 @@
-**********************************************************
-* COBCALC                                                *
-*                                                        *
-* A simple program that allows financial functions to    *
-* be performed using intrinsic functions.                *
-*                                                        *
-**********************************************************
-   IDENTIFICATION DIVISION.
-   PROGRAM-ID. COBCALC.
-   ENVIRONMENT DIVISION.
-   DATA DIVISION.
-   WORKING-STORAGE SECTION.
-   01  PARM-1.
-       05  CALL-FEEDBACK     PIC XX.
-   01  FIELDS.
-       05  INPUT-1           PIC X(10).
-   01  INPUT-BUFFER-FIELDS.
-       05  BUFFER-PTR        PIC 9.
-       05  BUFFER-DATA.
-           10  FILLER        PIC X(10)  VALUE "LOAN".
-           10  FILLER        PIC X(10)  VALUE "PVALUE".
-           10  FILLER        PIC X(10)  VALUE "pvalue".
-           10  FILLER        PIC X(10)  VALUE "END".
-       05  BUFFER-ARRAY    REDEFINES BUFFER-DATA
-                           OCCURS 4 TIMES
-                             PIC X(10).
-
-   PROCEDURE DIVISION.
-       DISPLAY "CALC Begins." UPON CONSOLE.
-       MOVE 1 TO BUFFER-PTR.
-       MOVE SPACES TO INPUT-1.
-  * Keep processing data until END requested
-       PERFORM ACCEPT-INPUT UNTIL INPUT-1 EQUAL TO "END".
-  * END requested
-       DISPLAY "CALC Ends." UPON CONSOLE.
-       GOBACK.
-  * End of program.
-
-  *
-  * Accept input data from buffer
-  *
-   ACCEPT-INPUT.
-       MOVE BUFFER-ARRAY (BUFFER-PTR) TO INPUT-1.
-       ADD 1 BUFFER-PTR GIVING BUFFER-PTR.
-  * Allow input data to be in UPPER or lower case
-       EVALUATE FUNCTION UPPER-CASE(INPUT-1)     CALC1
-         WHEN "END"
-           MOVE "END" TO INPUT-1
-         WHEN "LOAN"
-           PERFORM CALCULATE-LOAN
-         WHEN "PVALUE"
-           PERFORM CALCULATE-VALUE
-         WHEN OTHER
-           DISPLAY "Invalid input: " INPUT-1
-       END-EVALUATE.
-  *
-  * Calculate Loan via CALL to subprogram
-  *
-   CALCULATE-LOAN.
-       CALL "COBLOAN" USING CALL-FEEDBACK.
-       IF CALL-FEEDBACK IS NOT EQUAL "OK" THEN
-         DISPLAY "Call to COBLOAN Unsuccessful.".
-  *
-  * Calculate Present Value via CALL to subprogram
-  *
-   CALCULATE-VALUE.
-       CALL "COBVALU" USING CALL-FEEDBACK.
-       IF CALL-FEEDBACK IS NOT EQUAL "OK" THEN
-         DISPLAY "Call to COBVALU Unsuccessful.".
+000100***************************************************************
+000200* COBCALC                                                     *
+000300*                                                             *
+000400* Drives a batch of financial calculations (loan payoff,      *
+000500* present value, future value, payment amount and full        *
+000600* amortization schedules) from a transaction file supplied by *
+000700* operations, so a new run needs only a new CALCIN file       *
+000800* rather than a recompile.  Every calculation is logged to a  *
+000900* report file, invalid commands are captured to a suspense    *
+001000* file for correction, progress is checkpointed so a run can  *
+001100* be restarted without reprocessing completed work, and       *
+001200* end-of-run control totals reconcile records read against    *
+001300* transactions completed and rejected.                        *
+001400*                                                             *
+001500* MODIFICATION HISTORY                                        *
+001600*   DATE       BY   DESCRIPTION                                *
+001700*   08/08/26   TWK  ORIGINAL PROGRAM (LOAN/PVALUE FROM AN     *
+001800*                   IN-STORAGE COMMAND TABLE)                  *
+001900*   08/08/26   TWK  DRIVE FROM CALCIN TRANSACTION FILE         *
+002000*                   INSTEAD OF THE COMPILED-IN COMMAND TABLE   *
+002100*   08/08/26   TWK  ADDED FVALUE AND PMT FUNCTIONS             *
+002200*   08/08/26   TWK  ADDED CALCRPT SESSION REPORT               *
+002300*   08/08/26   TWK  CHANGED CALL-FEEDBACK TO CALCRC RETURN     *
+002400*                   CODE STRUCTURE                             *
+002500*   08/08/26   TWK  ADDED CHECKPOINT/RESTART VIA CALCCKPT      *
+002600*   08/08/26   TWK  ADDED CALCREJ SUSPENSE FILE FOR INVALID    *
+002700*                   COMMANDS                                   *
+002800*   08/08/26   TWK  ADDED AMRT FUNCTION AND COBAMRT SCHEDULE   *
+002900*                   SUBPROGRAM                                 *
+003000*   08/08/26   TWK  WIDENED COMMAND LAYOUT TO CARRY AMOUNT,    *
+003100*                   RATE AND TERM PARAMETERS (SEE CALCCMD)     *
+003200*   08/08/26   TWK  ADDED END-OF-RUN CONTROL TOTALS            *
+003210*   08/08/26   TWK  CARRIED THE CONTROL TOTALS THROUGH         *
+003220*                   CHECKPOINT/RESTART AND GAVE THE END        *
+003230*                   MARKER ITS OWN COUNTER SO THE TOTALS       *
+003240*                   RECONCILE ACROSS A RESTARTED RUN            *
+003250*   08/09/26   TWK  CHANGED CALCIN/CALCRPT/CALCREJ/CALCCKPT    *
+003251*                   FROM LINE SEQUENTIAL TO SEQUENTIAL -- THESE *
+003252*                   ARE FIXED-BLOCK DD-ALLOCATED DATASETS, NOT  *
+003253*                   NEWLINE-DELIMITED TEXT FILES                *
+003254*   08/09/26   TWK  CHECKED THE STATUS OF THE CALCCKPT OPEN     *
+003255*                   OUTPUT AND WRITE IN 5000-WRITE-CHECKPOINT   *
+003256*                   INSTEAD OF IGNORING A FAILED CHECKPOINT     *
+003257*   08/09/26   TWK  DISTINGUISHED "NO PRIOR CHECKPOINT" (FILE   *
+003258*                   NOT FOUND) FROM A GENUINE I/O ERROR WHEN    *
+003259*                   OPENING CALCCKPT FOR INPUT IN               *
+003260*                   1100-READ-CHECKPOINT                        *
+003300***************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID.     COBCALC.
+003600 AUTHOR.         T W KRAUSS.
+003700 INSTALLATION.   FINANCIAL SYSTEMS.
+003800 DATE-WRITTEN.   08/08/26.
+003900 DATE-COMPILED.  08/08/26.
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT CALC-TRANS-FILE  ASSIGN TO CALCIN
+004400            ORGANIZATION IS SEQUENTIAL
+004500            FILE STATUS IS CALC-TRANS-STATUS.
+004600     SELECT CALC-REPORT-FILE ASSIGN TO CALCRPT
+004700            ORGANIZATION IS SEQUENTIAL
+004800            FILE STATUS IS CALC-REPORT-STATUS.
+004900     SELECT CALC-REJECT-FILE ASSIGN TO CALCREJ
+005000            ORGANIZATION IS SEQUENTIAL
+005100            FILE STATUS IS CALC-REJECT-STATUS.
+005200     SELECT CALC-CKPT-FILE   ASSIGN TO CALCCKPT
+005300            ORGANIZATION IS SEQUENTIAL
+005400            FILE STATUS IS CALC-CKPT-STATUS.
+005500 DATA DIVISION.
+005600 FILE SECTION.
+005700 FD  CALC-TRANS-FILE
+005800     RECORDING MODE IS F
+005900     LABEL RECORDS ARE STANDARD.
+006000     COPY CALCCMD REPLACING CALC-COMMAND-AREA
+006100                         BY CALC-TRANS-RECORD.
+006200 FD  CALC-REPORT-FILE
+006300     RECORDING MODE IS F
+006400     LABEL RECORDS ARE STANDARD.
+006500     COPY CALCRPT.
+006600 FD  CALC-REJECT-FILE
+006700     RECORDING MODE IS F
+006800     LABEL RECORDS ARE STANDARD.
+006900     COPY CALCREJ.
+007000 FD  CALC-CKPT-FILE
+007100     RECORDING MODE IS F
+007200     LABEL RECORDS ARE STANDARD.
+007300     COPY CALCCKPT REPLACING CALC-CHECKPOINT-RECORD
+007400                          BY CALC-CKPT-RECORD.
+007500 WORKING-STORAGE SECTION.
+007600 01  CALC-FILE-STATUSES.
+007700     05  CALC-TRANS-STATUS           PIC X(02).
+007800     05  CALC-REPORT-STATUS          PIC X(02).
+007900     05  CALC-REJECT-STATUS          PIC X(02).
+008000     05  CALC-CKPT-STATUS            PIC X(02).
+008100 01  CALC-SWITCHES.
+008200     05  CALC-EOF-SWITCH             PIC X(01) VALUE "N".
+008300         88  CALC-EOF                          VALUE "Y".
+008400         88  CALC-NOT-EOF                      VALUE "N".
+008500 01  CALC-COUNTERS.
+008600     05  CALC-RECORD-COUNT           PIC 9(09) COMP VALUE 0.
+008700     05  CALC-LOAN-COUNT             PIC 9(07) COMP VALUE 0.
+008800     05  CALC-PVALUE-COUNT           PIC 9(07) COMP VALUE 0.
+008900     05  CALC-FVALUE-COUNT           PIC 9(07) COMP VALUE 0.
+009000     05  CALC-PMT-COUNT              PIC 9(07) COMP VALUE 0.
+009100     05  CALC-AMRT-COUNT             PIC 9(07) COMP VALUE 0.
+009200     05  CALC-PROCESSED-COUNT        PIC 9(07) COMP VALUE 0.
+009300     05  CALC-FAILED-COUNT           PIC 9(07) COMP VALUE 0.
+009400     05  CALC-REJECT-COUNT           PIC 9(07) COMP VALUE 0.
+009450     05  CALC-CONTROL-COUNT          PIC 9(07) COMP VALUE 0.
+009500 01  CALC-LAST-CKPT-RECORD-NBR       PIC 9(09) COMP VALUE 0.
+009600 01  CALC-CKPT-INTERVAL              PIC 9(03) COMP VALUE 50.
+009700 01  CALC-DIVIDE-FIELDS.
+009800     05  CALC-DIVIDE-QUOTIENT        PIC 9(09) COMP.
+009900     05  CALC-DIVIDE-REMAINDER       PIC 9(09) COMP.
+010000 01  CALC-RUN-DATE                   PIC X(08).
+010100 01  CALC-RESULT                     PIC 9(09)V99.
+010200 01  CALC-REJECT-REASON              PIC X(40).
+010300 01  CALC-EDIT-INTEREST              PIC ZZZ,ZZZ,ZZ9.99.
+010400 COPY CALCCMD REPLACING CALC-COMMAND-AREA
+010500                     BY CALC-CURRENT-COMMAND.
+010600 COPY CALCRC.
+010700 COPY CALCAMRT.
+010800 COPY CALCCKPT REPLACING CALC-CHECKPOINT-RECORD
+010900                      BY CALC-CKPT-WORK-RECORD.
+011000 LINKAGE SECTION.
+011100 01  CALC-PARM-DATA.
+011200     05  CALC-PARM-LENGTH            PIC S9(04) COMP.
+011300     05  CALC-PARM-RUN-DATE          PIC X(08).
+011400 PROCEDURE DIVISION USING CALC-PARM-DATA.
+011500***************************************************************
+011600* 0000-MAINLINE                                               *
+011700***************************************************************
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012000     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+012100         UNTIL CALC-EOF.
+012200     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+012300     GOBACK.
+012400***************************************************************
+012500* 1000-INITIALIZE - ESTABLISH THE RESTART POINT, THEN OPEN THE   *
+012510*     REPORT/REJECT FILES ACCORDINGLY -- EXTEND ON A RESTART SO  *
+012520*     THE AUDIT TRAIL FROM THE PRIOR PORTION OF THE RUN SURVIVES *
+012600***************************************************************
+012700 1000-INITIALIZE.
+012800     DISPLAY "CALC BEGINS." UPON CONSOLE.
+012900     SET CALC-NOT-EOF TO TRUE.
+013000     IF CALC-PARM-LENGTH > 0
+013100         MOVE CALC-PARM-RUN-DATE TO CALC-RUN-DATE
+013200     ELSE
+013300         MOVE SPACES TO CALC-RUN-DATE.
+013400     OPEN INPUT CALC-TRANS-FILE.
+013500     IF CALC-TRANS-STATUS NOT = "00"
+013600         DISPLAY "CALCIN OPEN FAILED, STATUS = "
+013700                 CALC-TRANS-STATUS UPON CONSOLE
+013800         MOVE 16 TO RETURN-CODE
+013900         GOBACK.
+013910     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+014000     IF CALC-LAST-CKPT-RECORD-NBR > 0
+014010         OPEN EXTEND CALC-REPORT-FILE
+014020     ELSE
+014030         OPEN OUTPUT CALC-REPORT-FILE
+014040     END-IF.
+014100     IF CALC-REPORT-STATUS NOT = "00"
+014200         DISPLAY "CALCRPT OPEN FAILED, STATUS = "
+014300                 CALC-REPORT-STATUS UPON CONSOLE
+014400         MOVE 16 TO RETURN-CODE
+014500         GOBACK.
+014600     IF CALC-LAST-CKPT-RECORD-NBR > 0
+014610         OPEN EXTEND CALC-REJECT-FILE
+014620     ELSE
+014630         OPEN OUTPUT CALC-REJECT-FILE
+014640     END-IF.
+014700     IF CALC-REJECT-STATUS NOT = "00"
+014800         DISPLAY "CALCREJ OPEN FAILED, STATUS = "
+014900                 CALC-REJECT-STATUS UPON CONSOLE
+015000         MOVE 16 TO RETURN-CODE
+015100         GOBACK.
+015300 1000-EXIT.
+015400     EXIT.
+015500***************************************************************
+015600* 1100-READ-CHECKPOINT - RECOVER THE RESTART POINT, IF ANY    *
+015700***************************************************************
+015800 1100-READ-CHECKPOINT.
+015900     MOVE 0 TO CALC-LAST-CKPT-RECORD-NBR.
+016000     OPEN INPUT CALC-CKPT-FILE.
+016100     EVALUATE CALC-CKPT-STATUS
+016110         WHEN "00"
+016200             READ CALC-CKPT-FILE
+016300                 AT END
+016400                     CONTINUE
+016500                 NOT AT END
+016600                     IF CKPT-RUN-DATE OF CALC-CKPT-RECORD
+016700                                        = CALC-RUN-DATE
+016800                         PERFORM 1110-RESTORE-COUNTERS THRU
+016810                                 1110-EXIT
+017000                     END-IF
+017200             END-READ
+017210             CLOSE CALC-CKPT-FILE
+017220         WHEN "35"
+017230             CONTINUE
+017240         WHEN OTHER
+017250             DISPLAY "CALCCKPT OPEN FAILED, STATUS = "
+017260                     CALC-CKPT-STATUS UPON CONSOLE
+017270             MOVE 16 TO RETURN-CODE
+017280             GOBACK
+017290     END-EVALUATE.
+017500     IF CALC-LAST-CKPT-RECORD-NBR > 0
+017600         DISPLAY "RESTARTING AFTER RECORD "
+017700                 CALC-LAST-CKPT-RECORD-NBR UPON CONSOLE.
+017800 1100-EXIT.
+017900     EXIT.
+017910***************************************************************
+017920* 1110-RESTORE-COUNTERS - RECOVER THE RECORD NUMBER AND THE   *
+017930*     RUNNING TOTALS SO THE RESTARTED PORTION OF THE RUN      *
+017940*     ACCUMULATES ONTO WHAT THE PRIOR PORTION ALREADY DID     *
+017950*     INSTEAD OF RESTARTING THE CONTROL TOTALS FROM ZERO       *
+017960***************************************************************
+017970 1110-RESTORE-COUNTERS.
+017980     MOVE CKPT-LAST-RECORD-NBR OF CALC-CKPT-RECORD TO
+017990             CALC-LAST-CKPT-RECORD-NBR.
+018000     MOVE CKPT-LOAN-COUNT      OF CALC-CKPT-RECORD TO
+018010             CALC-LOAN-COUNT.
+018020     MOVE CKPT-PVALUE-COUNT    OF CALC-CKPT-RECORD TO
+018030             CALC-PVALUE-COUNT.
+018040     MOVE CKPT-FVALUE-COUNT    OF CALC-CKPT-RECORD TO
+018050             CALC-FVALUE-COUNT.
+018060     MOVE CKPT-PMT-COUNT       OF CALC-CKPT-RECORD TO
+018070             CALC-PMT-COUNT.
+018080     MOVE CKPT-AMRT-COUNT      OF CALC-CKPT-RECORD TO
+018090             CALC-AMRT-COUNT.
+018100     MOVE CKPT-PROCESSED-COUNT OF CALC-CKPT-RECORD TO
+018110             CALC-PROCESSED-COUNT.
+018120     MOVE CKPT-FAILED-COUNT    OF CALC-CKPT-RECORD TO
+018130             CALC-FAILED-COUNT.
+018140     MOVE CKPT-REJECT-COUNT    OF CALC-CKPT-RECORD TO
+018150             CALC-REJECT-COUNT.
+018160     MOVE CKPT-CONTROL-COUNT   OF CALC-CKPT-RECORD TO
+018170             CALC-CONTROL-COUNT.
+018180 1110-EXIT.
+018190     EXIT.
+018200***************************************************************
+018210* 2000-PROCESS-TRANS - READ, DISPATCH AND CHECKPOINT ONE      *
+018200*     TRANSACTION.  RECORDS AT OR BEFORE THE RESTART POINT    *
+018300*     ARE READ BUT NOT REPROCESSED.                            *
+018400***************************************************************
+018500 2000-PROCESS-TRANS.
+018600     PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+018700     IF CALC-EOF
+018800         GO TO 2000-EXIT.
+018900     ADD 1 TO CALC-RECORD-COUNT.
+019000     IF CALC-RECORD-COUNT NOT > CALC-LAST-CKPT-RECORD-NBR
+019100         GO TO 2000-EXIT.
+019200     PERFORM 2200-DISPATCH-TRANS THRU 2200-EXIT.
+019300     DIVIDE CALC-RECORD-COUNT BY CALC-CKPT-INTERVAL
+019400         GIVING CALC-DIVIDE-QUOTIENT
+019500         REMAINDER CALC-DIVIDE-REMAINDER.
+019600     IF CALC-DIVIDE-REMAINDER = 0
+019700         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+019800 2000-EXIT.
+019900     EXIT.
+020000***************************************************************
+020100* 2100-READ-TRANS - READ ONE COMMAND FROM CALCIN              *
+020200***************************************************************
+020300 2100-READ-TRANS.
+020400     READ CALC-TRANS-FILE INTO CALC-CURRENT-COMMAND
+020500         AT END
+020600             SET CALC-EOF TO TRUE.
+020700 2100-EXIT.
+020800     EXIT.
+020900***************************************************************
+021000* 2200-DISPATCH-TRANS - ROUTE THE COMMAND TO ITS CALCULATION  *
+021100*     ALLOW INPUT DATA TO BE IN UPPER OR LOWER CASE            *
+021200***************************************************************
+021300 2200-DISPATCH-TRANS.
+021400     EVALUATE FUNCTION UPPER-CASE(CALC-CMD-CODE OF
+021500                                  CALC-CURRENT-COMMAND)
+021600         WHEN "END"
+021650             ADD 1 TO CALC-CONTROL-COUNT
+021700             SET CALC-EOF TO TRUE
+021800         WHEN "LOAN"
+021900             ADD 1 TO CALC-LOAN-COUNT
+022000             PERFORM 3000-CALCULATE-LOAN THRU 3000-EXIT
+022100         WHEN "PVALUE"
+022200             ADD 1 TO CALC-PVALUE-COUNT
+022300             PERFORM 3100-CALCULATE-VALUE THRU 3100-EXIT
+022400         WHEN "FVALUE"
+022500             ADD 1 TO CALC-FVALUE-COUNT
+022600             PERFORM 3200-CALCULATE-FUTURE-VALUE THRU 3200-EXIT
+022700         WHEN "PMT"
+022800             ADD 1 TO CALC-PMT-COUNT
+022900             PERFORM 3300-CALCULATE-PAYMENT THRU 3300-EXIT
+023000         WHEN "AMRT"
+023100             ADD 1 TO CALC-AMRT-COUNT
+023200             PERFORM 3400-CALCULATE-AMORTIZATION THRU 3400-EXIT
+023300         WHEN OTHER
+023400             ADD 1 TO CALC-REJECT-COUNT
+023500             MOVE "UNRECOGNIZED FUNCTION CODE" TO
+023600                     CALC-REJECT-REASON
+023700             PERFORM 4100-WRITE-REJECT THRU 4100-EXIT
+023800     END-EVALUATE.
+023900 2200-EXIT.
+024000     EXIT.
+024100***************************************************************
+024200* 3000-CALCULATE-LOAN - LOAN PAYOFF VIA CALL TO COBLOAN       *
+024300***************************************************************
+024400 3000-CALCULATE-LOAN.
+024500     CALL "COBLOAN" USING
+024600             CALC-CMD-AMOUNT OF CALC-CURRENT-COMMAND
+024700             CALC-CMD-RATE   OF CALC-CURRENT-COMMAND
+024800             CALC-CMD-TERM   OF CALC-CURRENT-COMMAND
+024900             CALC-RESULT
+025000             CALC-RETURN-CODE.
+025100     IF CALC-RC-OK
+025200         ADD 1 TO CALC-PROCESSED-COUNT
+025300     ELSE
+025400         ADD 1 TO CALC-FAILED-COUNT
+025500         DISPLAY "CALL TO COBLOAN UNSUCCESSFUL - "
+025600                 CALC-REASON-TEXT UPON CONSOLE.
+025700     PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT.
+025800 3000-EXIT.
+025900     EXIT.
+026000***************************************************************
+026100* 3100-CALCULATE-VALUE - PRESENT VALUE VIA CALL TO COBVALU    *
+026200***************************************************************
+026300 3100-CALCULATE-VALUE.
+026400     CALL "COBVALU" USING
+026500             CALC-CMD-AMOUNT OF CALC-CURRENT-COMMAND
+026600             CALC-CMD-RATE   OF CALC-CURRENT-COMMAND
+026700             CALC-CMD-TERM   OF CALC-CURRENT-COMMAND
+026800             CALC-RESULT
+026900             CALC-RETURN-CODE.
+027000     IF CALC-RC-OK
+027100         ADD 1 TO CALC-PROCESSED-COUNT
+027200     ELSE
+027300         ADD 1 TO CALC-FAILED-COUNT
+027400         DISPLAY "CALL TO COBVALU UNSUCCESSFUL - "
+027500                 CALC-REASON-TEXT UPON CONSOLE.
+027600     PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT.
+027700 3100-EXIT.
+027800     EXIT.
+027900***************************************************************
+028000* 3200-CALCULATE-FUTURE-VALUE - FUTURE VALUE VIA COBFVAL      *
+028100***************************************************************
+028200 3200-CALCULATE-FUTURE-VALUE.
+028300     CALL "COBFVAL" USING
+028400             CALC-CMD-AMOUNT OF CALC-CURRENT-COMMAND
+028500             CALC-CMD-RATE   OF CALC-CURRENT-COMMAND
+028600             CALC-CMD-TERM   OF CALC-CURRENT-COMMAND
+028700             CALC-RESULT
+028800             CALC-RETURN-CODE.
+028900     IF CALC-RC-OK
+029000         ADD 1 TO CALC-PROCESSED-COUNT
+029100     ELSE
+029200         ADD 1 TO CALC-FAILED-COUNT
+029300         DISPLAY "CALL TO COBFVAL UNSUCCESSFUL - "
+029400                 CALC-REASON-TEXT UPON CONSOLE.
+029500     PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT.
+029600 3200-EXIT.
+029700     EXIT.
+029800***************************************************************
+029900* 3300-CALCULATE-PAYMENT - PERIODIC PAYMENT VIA COBPMT        *
+030000***************************************************************
+030100 3300-CALCULATE-PAYMENT.
+030200     CALL "COBPMT" USING
+030300             CALC-CMD-AMOUNT OF CALC-CURRENT-COMMAND
+030400             CALC-CMD-RATE   OF CALC-CURRENT-COMMAND
+030500             CALC-CMD-TERM   OF CALC-CURRENT-COMMAND
+030600             CALC-RESULT
+030700             CALC-RETURN-CODE.
+030800     IF CALC-RC-OK
+030900         ADD 1 TO CALC-PROCESSED-COUNT
+031000     ELSE
+031100         ADD 1 TO CALC-FAILED-COUNT
+031200         DISPLAY "CALL TO COBPMT UNSUCCESSFUL - "
+031300                 CALC-REASON-TEXT UPON CONSOLE.
+031400     PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT.
+031500 3300-EXIT.
+031600     EXIT.
+031700***************************************************************
+031800* 3400-CALCULATE-AMORTIZATION - FULL SCHEDULE VIA COBAMRT     *
+031900***************************************************************
+032000 3400-CALCULATE-AMORTIZATION.
+032100     MOVE CALC-CMD-AMOUNT OF CALC-CURRENT-COMMAND TO
+032200             CALC-AMRT-AMOUNT.
+032300     MOVE CALC-CMD-RATE OF CALC-CURRENT-COMMAND TO
+032400             CALC-AMRT-RATE.
+032500     MOVE CALC-CMD-TERM OF CALC-CURRENT-COMMAND TO
+032600             CALC-AMRT-TERM.
+032700     CALL "COBAMRT" USING CALC-AMRT-LINKAGE CALC-RETURN-CODE.
+032800     MOVE CALC-AMRT-PAYMENT TO CALC-RESULT.
+032900     IF CALC-RC-OK
+033000         ADD 1 TO CALC-PROCESSED-COUNT
+033100     ELSE
+033200         ADD 1 TO CALC-FAILED-COUNT
+033300         DISPLAY "CALL TO COBAMRT UNSUCCESSFUL - "
+033400                 CALC-REASON-TEXT UPON CONSOLE.
+033500     PERFORM 4000-WRITE-REPORT-LINE THRU 4000-EXIT.
+033600     IF CALC-RC-OK
+033700         PERFORM 4200-WRITE-AMRT-SCHEDULE THRU 4200-EXIT.
+033800 3400-EXIT.
+033900     EXIT.
+034000***************************************************************
+034100* 4000-WRITE-REPORT-LINE - LOG ONE CALCULATION TO CALCRPT     *
+034200***************************************************************
+034300 4000-WRITE-REPORT-LINE.
+034310     MOVE SPACES TO CALC-REPORT-RECORD.
+034400     MOVE CALC-CMD-CODE  OF CALC-CURRENT-COMMAND TO RPT-FUNCTION.
+034500     MOVE CALC-CMD-AMOUNT OF CALC-CURRENT-COMMAND TO RPT-AMOUNT.
+034600     MOVE CALC-CMD-RATE  OF CALC-CURRENT-COMMAND TO RPT-RATE.
+034700     MOVE CALC-CMD-TERM  OF CALC-CURRENT-COMMAND TO RPT-TERM.
+034800     MOVE CALC-RESULT TO RPT-RESULT.
+034900     MOVE CALC-RC TO RPT-RC.
+035000     MOVE CALC-REASON-TEXT TO RPT-REASON-TEXT.
+035100     WRITE CALC-REPORT-RECORD.
+035200 4000-EXIT.
+035300     EXIT.
+035400***************************************************************
+035500* 4100-WRITE-REJECT - LOG ONE UNRECOGNIZED COMMAND TO CALCREJ *
+035600***************************************************************
+035700 4100-WRITE-REJECT.
+035710     MOVE SPACES TO CALC-REJECT-RECORD.
+035800     MOVE CALC-CURRENT-COMMAND TO REJ-ORIGINAL-COMMAND.
+035900     MOVE CALC-REJECT-REASON TO REJ-REASON-TEXT.
+036000     WRITE CALC-REJECT-RECORD.
+036100 4100-EXIT.
+036200     EXIT.
+036300***************************************************************
+036400* 4200-WRITE-AMRT-SCHEDULE - LOG EVERY PERIOD OF THE PAYOFF   *
+036500*     SCHEDULE TO CALCRPT                                      *
+036600***************************************************************
+036700 4200-WRITE-AMRT-SCHEDULE.
+036800     PERFORM 4210-WRITE-AMRT-LINE THRU 4210-EXIT
+036900         VARYING CALC-AMRT-IX FROM 1 BY 1
+037000         UNTIL CALC-AMRT-IX > CALC-AMRT-PERIODS-USED.
+037100 4200-EXIT.
+037200     EXIT.
+037300 4210-WRITE-AMRT-LINE.
+037310     MOVE SPACES TO CALC-REPORT-RECORD.
+037400     MOVE CALC-CMD-CODE OF CALC-CURRENT-COMMAND TO RPT-FUNCTION.
+037500     MOVE CALC-AMRT-PRINCIPAL (CALC-AMRT-IX) TO RPT-AMOUNT.
+037600     MOVE CALC-AMRT-RATE TO RPT-RATE.
+037700     MOVE CALC-AMRT-PERIOD-NBR (CALC-AMRT-IX) TO RPT-TERM.
+037800     MOVE CALC-AMRT-BALANCE (CALC-AMRT-IX) TO RPT-RESULT.
+037900     MOVE CALC-RC TO RPT-RC.
+038000     MOVE CALC-AMRT-INTEREST (CALC-AMRT-IX) TO
+038100             CALC-EDIT-INTEREST.
+038200     STRING "PERIOD INTEREST=" CALC-EDIT-INTEREST
+038300             DELIMITED BY SIZE INTO RPT-REASON-TEXT.
+038400     WRITE CALC-REPORT-RECORD.
+038500 4210-EXIT.
+038600     EXIT.
+038700***************************************************************
+038800* 5000-WRITE-CHECKPOINT - RECORD CURRENT PROGRESS TO CALCCKPT *
+038900***************************************************************
+039000 5000-WRITE-CHECKPOINT.
+039100     MOVE CALC-RUN-DATE TO
+039200             CKPT-RUN-DATE OF CALC-CKPT-WORK-RECORD.
+039300     MOVE CALC-RECORD-COUNT TO
+039400             CKPT-LAST-RECORD-NBR OF CALC-CKPT-WORK-RECORD.
+039410     MOVE CALC-LOAN-COUNT TO
+039420             CKPT-LOAN-COUNT OF CALC-CKPT-WORK-RECORD.
+039430     MOVE CALC-PVALUE-COUNT TO
+039440             CKPT-PVALUE-COUNT OF CALC-CKPT-WORK-RECORD.
+039450     MOVE CALC-FVALUE-COUNT TO
+039460             CKPT-FVALUE-COUNT OF CALC-CKPT-WORK-RECORD.
+039470     MOVE CALC-PMT-COUNT TO
+039480             CKPT-PMT-COUNT OF CALC-CKPT-WORK-RECORD.
+039490     MOVE CALC-AMRT-COUNT TO
+039500             CKPT-AMRT-COUNT OF CALC-CKPT-WORK-RECORD.
+039510     MOVE CALC-PROCESSED-COUNT TO
+039520             CKPT-PROCESSED-COUNT OF CALC-CKPT-WORK-RECORD.
+039530     MOVE CALC-FAILED-COUNT TO
+039540             CKPT-FAILED-COUNT OF CALC-CKPT-WORK-RECORD.
+039550     MOVE CALC-REJECT-COUNT TO
+039560             CKPT-REJECT-COUNT OF CALC-CKPT-WORK-RECORD.
+039570     MOVE CALC-CONTROL-COUNT TO
+039580             CKPT-CONTROL-COUNT OF CALC-CKPT-WORK-RECORD.
+039590     OPEN OUTPUT CALC-CKPT-FILE.
+039591     IF CALC-CKPT-STATUS NOT = "00"
+039592         DISPLAY "CALCCKPT OPEN FAILED, STATUS = "
+039593                 CALC-CKPT-STATUS UPON CONSOLE
+039594         MOVE 16 TO RETURN-CODE
+039595         GOBACK.
+039600     WRITE CALC-CKPT-RECORD FROM CALC-CKPT-WORK-RECORD.
+039610     IF CALC-CKPT-STATUS NOT = "00"
+039620         DISPLAY "CALCCKPT WRITE FAILED, STATUS = "
+039630                 CALC-CKPT-STATUS UPON CONSOLE
+039640         MOVE 16 TO RETURN-CODE
+039650         GOBACK.
+039700     CLOSE CALC-CKPT-FILE.
+039800 5000-EXIT.
+039900     EXIT.
+040000***************************************************************
+040100* 8000-CONTROL-TOTALS - RECONCILE RECORDS READ AGAINST WHAT   *
+040200*     WAS ACTUALLY COMPLETED, FAILED OR REJECTED               *
+040300***************************************************************
+040400 8000-CONTROL-TOTALS.
+040500     DISPLAY "CONTROL TOTALS FOR RUN DATE "
+040600             CALC-RUN-DATE UPON CONSOLE.
+040700     DISPLAY "  RECORDS READ ..........: "
+040800             CALC-RECORD-COUNT UPON CONSOLE.
+040900     DISPLAY "  LOAN REQUESTS .........: "
+041000             CALC-LOAN-COUNT UPON CONSOLE.
+041100     DISPLAY "  PVALUE REQUESTS .......: "
+041200             CALC-PVALUE-COUNT UPON CONSOLE.
+041300     DISPLAY "  FVALUE REQUESTS .......: "
+041400             CALC-FVALUE-COUNT UPON CONSOLE.
+041500     DISPLAY "  PMT REQUESTS ..........: "
+041600             CALC-PMT-COUNT UPON CONSOLE.
+041700     DISPLAY "  AMRT REQUESTS .........: "
+041800             CALC-AMRT-COUNT UPON CONSOLE.
+041900     DISPLAY "  COMPLETED SUCCESSFULLY : "
+042000             CALC-PROCESSED-COUNT UPON CONSOLE.
+042100     DISPLAY "  CALCULATION ERRORS ....: "
+042200             CALC-FAILED-COUNT UPON CONSOLE.
+042300     DISPLAY "  REJECTED TO SUSPENSE ..: "
+042400             CALC-REJECT-COUNT UPON CONSOLE.
+042410     DISPLAY "  END-OF-FILE CONTROL REC: "
+042420             CALC-CONTROL-COUNT UPON CONSOLE.
+042500 8000-EXIT.
+042600     EXIT.
+042700***************************************************************
+042800* 9000-TERMINATE - CONTROL TOTALS, CLOSE FILES, SIGN OFF      *
+042810*     A FINAL CHECKPOINT IS WRITTEN FIRST SO THE TRUE END       *
+042820*     POSITION IS SAVED -- A NORMAL FINISH MUST NOT LOOK LIKE   *
+042830*     A STALE MID-RUN CHECKPOINT IF RESUBMITTED                 *
+042900***************************************************************
+043000 9000-TERMINATE.
+043010     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+043100     PERFORM 8000-CONTROL-TOTALS THRU 8000-EXIT.
+043200     CLOSE CALC-TRANS-FILE CALC-REPORT-FILE CALC-REJECT-FILE.
+043300     DISPLAY "CALC ENDS." UPON CONSOLE.
+043400 9000-EXIT.
+043500     EXIT.
