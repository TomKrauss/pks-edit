@@ -0,0 +1,47 @@
+//CALCJOB  JOB (ACCTNO,ROOM),'T W KRAUSS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* CALCJOB                                                          *
+//*                                                                  *
+//* RUNS COBCALC AGAINST THE OVERNIGHT CALCIN TRANSACTION FILE,      *
+//* PRODUCING THE CALCRPT SESSION REPORT, THE CALCREJ SUSPENSE FILE  *
+//* OF REJECTED COMMANDS, AND THE CALCCKPT CHECKPOINT FILE USED TO   *
+//* RESTART THE RUN IF IT ABENDS PARTWAY THROUGH.                    *
+//*                                                                  *
+//* THE RUN DATE IS SUPPLIED VIA PARM SO THE CHECKPOINT RECORD CAN   *
+//* BE MATCHED TO TODAY'S RUN RATHER THAN A STALE ONE LEFT BEHIND    *
+//* BY A PRIOR DAY'S ABEND.                                          *
+//*                                                                  *
+//* MODIFICATION HISTORY                                             *
+//*   DATE       BY   DESCRIPTION                                    *
+//*   08/08/26   TWK  ORIGINAL JOB                                   *
+//*   08/09/26   TWK  CHANGED CALCRPT FROM A NEW GDG GENERATION TO   *
+//*                   DISP=MOD ON A FIXED DAILY DATASET, MATCHING    *
+//*                   CALCREJ, SO A RESTARTED RUN CAN EXTEND THE     *
+//*                   SAME REPORT INSTEAD OF COBCALC FAILING TO      *
+//*                   OPEN A DATASET THE JOB STEP ALREADY OWNS       *
+//*   08/09/26   TWK  CHANGED THE ABNORMAL DISPOSITION ON CALCRPT,   *
+//*                   CALCREJ AND CALCCKPT FROM DELETE TO CATLG --   *
+//*                   AN ABEND IS EXACTLY THE CASE THE CHECKPOINT    *
+//*                   AND AUDIT TRAIL HAVE TO SURVIVE FOR A RESTART  *
+//*                   TO WORK                                        *
+//*********************************************************************
+//*
+//CALCSTEP EXEC PGM=COBCALC,PARM='20260808'
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCIN   DD   DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//CALCRPT  DD   DSN=PROD.CALC.RPT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(15,15),RLSE),
+//             DCB=(RECFM=FB,LRECL=118,BLKSIZE=0)
+//CALCREJ  DD   DSN=PROD.CALC.REJ.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=122,BLKSIZE=0)
+//CALCCKPT DD   DSN=PROD.CALC.CKPT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
